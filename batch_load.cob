@@ -0,0 +1,526 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-BATCH-LOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE ASSIGN TO "hr_feed.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO "batch_load.log"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HR-FEED-FILE
+           RECORDING MODE IS F.
+       01 HR-FEED-RECORD.
+           05 BR-EMP-ID      PIC 9(5).
+           05 BR-EMP-NAME    PIC X(20).
+           05 BR-EMP-DEPT    PIC X(15).
+               88 BR-VALID-DEPT   VALUE "SALES", "HR", "DEV", "FINANCE",
+                                         "ADMIN", "GENERAL".
+           05 BR-EMP-AGE     PIC 99.
+           05 BR-EMP-GENDER  PIC X(6).
+               88 BR-VALID-GENDER VALUE "M", "F".
+           05 BR-HIRE-DATE   PIC X(8).
+           05 BR-GRADE       PIC X(2).
+               88 BR-VALID-GRADE VALUE "G1", "G2", "G3", "G4", "G5".
+           05 BR-MGR-ID      PIC 9(5).
+
+       FD  LOG-FILE.
+       01 LOG-LINE          PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 DB                USAGE POINTER.
+       01 STMT              USAGE POINTER.
+       01 RETCODE           PIC S9(9) COMP-5.
+       01 SQL               PIC X(512).
+       01 DB-NAME           PIC X(64) VALUE "employee.db".
+       01 VALUE-TEXT        PIC X(64).
+
+       01 WS-OPERATOR-ID    PIC X(10) VALUE "BATCH".
+       01 END-OF-FILE       PIC X VALUE "N".
+       01 WS-EMP-EXISTS-FLAG PIC X.
+       01 WS-CHECK-OK-FLAG  PIC X.
+       01 WS-VALID-FLAG     PIC X.
+       01 WS-APPLY-OK-FLAG  PIC X.
+       01 WS-REJECT-REASON  PIC X(60).
+       01 WS-QUOTE-COUNT    PIC 9(3).
+       01 WS-CURRENT-DATE   PIC X(8).
+       01 WS-MIN-WORK-AGE   PIC 99 VALUE 18.
+       01 WS-MAX-WORK-AGE   PIC 99 VALUE 70.
+
+       01 WS-OLD-NAME       PIC X(20).
+       01 WS-OLD-DEPT       PIC X(15).
+       01 WS-OLD-AGE        PIC 99.
+       01 WS-OLD-GENDER     PIC X(6).
+       01 WS-OLD-HIRE-DATE  PIC X(8).
+       01 WS-OLD-GRADE      PIC X(2).
+       01 WS-OLD-MGR-ID     PIC 9(5).
+       01 WS-OLD-STATUS     PIC X(10).
+
+       01 WS-APPLIED-COUNT  PIC 9(7) VALUE 0.
+       01 WS-INSERTED-COUNT PIC 9(7) VALUE 0.
+       01 WS-UPDATED-COUNT  PIC 9(7) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-HIST-EMP-ID    PIC 9(5).
+       01 WS-HIST-FIELD     PIC X(20).
+       01 WS-HIST-OLD       PIC X(64).
+       01 WS-HIST-NEW       PIC X(64).
+       01 WS-HIST-TS        PIC X(21).
+
+       01 SQLITE-BUSY        PIC S9(9) COMP-5 VALUE 5.
+       01 SQLITE-LOCKED      PIC S9(9) COMP-5 VALUE 6.
+       01 WS-RETRY-COUNT     PIC 9(3) VALUE 0.
+       01 WS-MAX-RETRIES     PIC 9(3) VALUE 5.
+       01 WS-WAIT-SECONDS    PIC 9 VALUE 1.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-DATABASE
+
+           OPEN INPUT HR-FEED-FILE
+           OPEN OUTPUT LOG-FILE
+           MOVE "Batch bulk-load starting" TO LOG-LINE
+           WRITE LOG-LINE
+
+           PERFORM UNTIL END-OF-FILE = "Y"
+               READ HR-FEED-FILE
+                   AT END
+                       MOVE "Y" TO END-OF-FILE
+                   NOT AT END
+                       PERFORM APPLY-BATCH-RECORD
+               END-READ
+           END-PERFORM.
+
+           MOVE SPACES TO LOG-LINE
+           STRING "Applied: " WS-APPLIED-COUNT
+               " (inserted " WS-INSERTED-COUNT ", updated " WS-UPDATED-COUNT "),"
+               " rejected: " WS-REJECTED-COUNT
+               DELIMITED BY SIZE INTO LOG-LINE
+           END-STRING.
+           WRITE LOG-LINE.
+
+           CLOSE HR-FEED-FILE.
+           CLOSE LOG-FILE.
+           CALL "my_sqlite3_close"   USING BY VALUE DB.
+           STOP RUN.
+
+       OPEN-DATABASE.
+           PERFORM OPEN-DB-RETRY
+           IF RETCODE NOT = 0
+               DISPLAY "Database connection error"
+               STOP RUN
+           END-IF.
+
+           MOVE "CREATE TABLE IF NOT EXISTS employee (" &
+                "emp_id INTEGER PRIMARY KEY, emp_name TEXT, emp_dept TEXT, emp_age INTEGER, emp_gender TEXT, " &
+                "emp_status TEXT DEFAULT 'ACTIVE', retirement_date TEXT, " &
+                "hire_date TEXT, salary_grade TEXT, manager_id INTEGER);"
+                TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "Table creation error"
+               STOP RUN
+           END-IF.
+
+           MOVE "ALTER TABLE employee ADD COLUMN emp_status TEXT DEFAULT 'ACTIVE';" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN retirement_date TEXT;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN hire_date TEXT;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN salary_grade TEXT;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN manager_id INTEGER;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "CREATE TABLE IF NOT EXISTS employee_history (" &
+                "history_id INTEGER PRIMARY KEY AUTOINCREMENT, emp_id INTEGER, " &
+                "field_name TEXT, old_value TEXT, new_value TEXT, " &
+                "operator_id TEXT, changed_at TEXT);"
+                TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "Table creation error"
+               STOP RUN
+           END-IF.
+           EXIT.
+
+       APPLY-BATCH-RECORD.
+           PERFORM VALIDATE-BATCH-RECORD
+           IF WS-VALID-FLAG NOT = "Y"
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE SPACES TO LOG-LINE
+               STRING "REJECTED emp_id=" BR-EMP-ID ": " WS-REJECT-REASON
+                   DELIMITED BY SIZE INTO LOG-LINE
+               END-STRING
+               WRITE LOG-LINE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM CHECK-EMP-EXISTS
+           IF WS-CHECK-OK-FLAG NOT = "Y"
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE SPACES TO LOG-LINE
+               STRING "REJECTED emp_id=" BR-EMP-ID
+                   ": could not verify existing record (database busy)"
+                   DELIMITED BY SIZE INTO LOG-LINE
+               END-STRING
+               WRITE LOG-LINE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-EMP-EXISTS-FLAG = "Y" AND WS-OLD-STATUS = "RETIRED"
+               ADD 1 TO WS-REJECTED-COUNT
+               MOVE SPACES TO LOG-LINE
+               STRING "REJECTED emp_id=" BR-EMP-ID
+                   ": cannot update a retired employee via batch feed"
+                   DELIMITED BY SIZE INTO LOG-LINE
+               END-STRING
+               WRITE LOG-LINE
+               EXIT PARAGRAPH
+           END-IF.
+
+           IF WS-EMP-EXISTS-FLAG = "Y"
+               PERFORM APPLY-BATCH-UPDATE
+               IF WS-APPLY-OK-FLAG = "Y"
+                   ADD 1 TO WS-UPDATED-COUNT
+                   ADD 1 TO WS-APPLIED-COUNT
+                   MOVE SPACES TO LOG-LINE
+                   STRING "UPDATED emp_id=" BR-EMP-ID
+                       DELIMITED BY SIZE INTO LOG-LINE
+                   END-STRING
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE SPACES TO LOG-LINE
+                   STRING "REJECTED emp_id=" BR-EMP-ID ": database update failed"
+                       DELIMITED BY SIZE INTO LOG-LINE
+                   END-STRING
+               END-IF
+           ELSE
+               PERFORM APPLY-BATCH-INSERT
+               IF WS-APPLY-OK-FLAG = "Y"
+                   ADD 1 TO WS-INSERTED-COUNT
+                   ADD 1 TO WS-APPLIED-COUNT
+                   MOVE SPACES TO LOG-LINE
+                   STRING "INSERTED emp_id=" BR-EMP-ID
+                       DELIMITED BY SIZE INTO LOG-LINE
+                   END-STRING
+               ELSE
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE SPACES TO LOG-LINE
+                   STRING "REJECTED emp_id=" BR-EMP-ID ": database insert failed"
+                       DELIMITED BY SIZE INTO LOG-LINE
+                   END-STRING
+               END-IF
+           END-IF.
+           WRITE LOG-LINE.
+           EXIT.
+
+       VALIDATE-BATCH-RECORD.
+           MOVE "Y" TO WS-VALID-FLAG
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF BR-EMP-NAME = SPACES
+               MOVE "name cannot be blank" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               MOVE ZERO TO WS-QUOTE-COUNT
+               INSPECT BR-EMP-NAME TALLYING WS-QUOTE-COUNT FOR ALL "'"
+               IF WS-QUOTE-COUNT > 0
+                   MOVE "name cannot contain a quote character" TO WS-REJECT-REASON
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               AND (BR-EMP-AGE < WS-MIN-WORK-AGE OR BR-EMP-AGE > WS-MAX-WORK-AGE)
+               MOVE "age out of working-age range" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y" AND NOT BR-VALID-GENDER
+               MOVE "gender must be M or F" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y" AND NOT BR-VALID-DEPT
+               MOVE "department not recognized" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               AND (BR-HIRE-DATE = SPACES OR BR-HIRE-DATE NOT NUMERIC)
+               MOVE "hire date must be entered as YYYYMMDD" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+               IF BR-HIRE-DATE (5:2) < "01" OR BR-HIRE-DATE (5:2) > "12"
+                   OR BR-HIRE-DATE (7:2) < "01" OR BR-HIRE-DATE (7:2) > "31"
+                   OR BR-HIRE-DATE > WS-CURRENT-DATE
+                   MOVE "hire date must be a real calendar date not in the future"
+                       TO WS-REJECT-REASON
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = "Y" AND NOT BR-VALID-GRADE
+               MOVE "salary grade must be G1-G5" TO WS-REJECT-REASON
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           EXIT.
+
+       CHECK-EMP-EXISTS.
+           MOVE "N" TO WS-EMP-EXISTS-FLAG
+           MOVE "N" TO WS-CHECK-OK-FLAG
+           MOVE "SELECT emp_name, emp_dept, emp_age, emp_gender, " &
+                "hire_date, salary_grade, manager_id, emp_status FROM employee WHERE emp_id=" TO SQL
+           STRING SQL BR-EMP-ID ";" DELIMITED BY SIZE INTO SQL END-STRING
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           EVALUATE RETCODE
+               WHEN 100
+                   MOVE "Y" TO WS-EMP-EXISTS-FLAG
+                   MOVE "Y" TO WS-CHECK-OK-FLAG
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+                   MOVE VALUE-TEXT TO WS-OLD-NAME
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+                   MOVE VALUE-TEXT TO WS-OLD-DEPT
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+                   MOVE FUNCTION NUMVAL (VALUE-TEXT) TO WS-OLD-AGE
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
+                   MOVE VALUE-TEXT TO WS-OLD-GENDER
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
+                   MOVE VALUE-TEXT (1:8) TO WS-OLD-HIRE-DATE
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 5 BY REFERENCE VALUE-TEXT
+                   MOVE VALUE-TEXT (1:2) TO WS-OLD-GRADE
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 6 BY REFERENCE VALUE-TEXT
+                   MOVE FUNCTION NUMVAL (VALUE-TEXT) TO WS-OLD-MGR-ID
+                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 7 BY REFERENCE VALUE-TEXT
+                   MOVE VALUE-TEXT TO WS-OLD-STATUS
+               WHEN 101
+                   MOVE "Y" TO WS-CHECK-OK-FLAG
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           EXIT.
+
+       APPLY-BATCH-INSERT.
+           STRING "INSERT INTO employee (emp_id, emp_name, emp_dept, emp_age, emp_gender, "
+               "hire_date, salary_grade, manager_id) VALUES ("
+               BR-EMP-ID DELIMITED BY SIZE
+               ", '" BR-EMP-NAME "', '" BR-EMP-DEPT "', "
+               BR-EMP-AGE
+               ", '" BR-EMP-GENDER "', '" BR-HIRE-DATE "', '" BR-GRADE "', "
+               BR-MGR-ID ");"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE = 0
+               MOVE "Y" TO WS-APPLY-OK-FLAG
+               MOVE BR-EMP-ID TO WS-HIST-EMP-ID
+               MOVE "emp_name" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-EMP-NAME TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "emp_dept" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-EMP-DEPT TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "emp_age" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-EMP-AGE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "emp_gender" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-EMP-GENDER TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "hire_date" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-HIRE-DATE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "salary_grade" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-GRADE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "manager_id" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE BR-MGR-ID TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+           ELSE
+               MOVE "N" TO WS-APPLY-OK-FLAG
+           END-IF.
+           EXIT.
+
+       APPLY-BATCH-UPDATE.
+           STRING "UPDATE employee SET emp_name='" BR-EMP-NAME
+               "', emp_dept='" BR-EMP-DEPT
+               "', emp_age=" BR-EMP-AGE
+               ", emp_gender='" BR-EMP-GENDER
+               "', hire_date='" BR-HIRE-DATE
+               "', salary_grade='" BR-GRADE
+               "', manager_id=" BR-MGR-ID
+               " WHERE emp_id=" BR-EMP-ID ";"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE = 0
+               MOVE "Y" TO WS-APPLY-OK-FLAG
+               MOVE BR-EMP-ID TO WS-HIST-EMP-ID
+               IF BR-EMP-NAME NOT = WS-OLD-NAME
+                   MOVE "emp_name" TO WS-HIST-FIELD
+                   MOVE WS-OLD-NAME TO WS-HIST-OLD
+                   MOVE BR-EMP-NAME TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF BR-EMP-DEPT NOT = WS-OLD-DEPT
+                   MOVE "emp_dept" TO WS-HIST-FIELD
+                   MOVE WS-OLD-DEPT TO WS-HIST-OLD
+                   MOVE BR-EMP-DEPT TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF BR-EMP-AGE NOT = WS-OLD-AGE
+                   MOVE "emp_age" TO WS-HIST-FIELD
+                   MOVE WS-OLD-AGE TO WS-HIST-OLD
+                   MOVE BR-EMP-AGE TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF BR-EMP-GENDER NOT = WS-OLD-GENDER
+                   MOVE "emp_gender" TO WS-HIST-FIELD
+                   MOVE WS-OLD-GENDER TO WS-HIST-OLD
+                   MOVE BR-EMP-GENDER TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF BR-HIRE-DATE NOT = WS-OLD-HIRE-DATE
+                   MOVE "hire_date" TO WS-HIST-FIELD
+                   MOVE WS-OLD-HIRE-DATE TO WS-HIST-OLD
+                   MOVE BR-HIRE-DATE TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF BR-GRADE NOT = WS-OLD-GRADE
+                   MOVE "salary_grade" TO WS-HIST-FIELD
+                   MOVE WS-OLD-GRADE TO WS-HIST-OLD
+                   MOVE BR-GRADE TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF BR-MGR-ID NOT = WS-OLD-MGR-ID
+                   MOVE "manager_id" TO WS-HIST-FIELD
+                   MOVE WS-OLD-MGR-ID TO WS-HIST-OLD
+                   MOVE BR-MGR-ID TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+           ELSE
+               MOVE "N" TO WS-APPLY-OK-FLAG
+           END-IF.
+           EXIT.
+
+       WRITE-HISTORY-ROW.
+           MOVE FUNCTION CURRENT-DATE (1:21) TO WS-HIST-TS
+
+           STRING "INSERT INTO employee_history "
+               "(emp_id, field_name, old_value, new_value, operator_id, changed_at) VALUES ("
+               WS-HIST-EMP-ID ", '"
+               FUNCTION TRIM (WS-HIST-FIELD) "', '"
+               FUNCTION TRIM (WS-HIST-OLD) "', '"
+               FUNCTION TRIM (WS-HIST-NEW) "', '"
+               FUNCTION TRIM (WS-OPERATOR-ID) "', '"
+               WS-HIST-TS "');"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE NOT = 0
+               MOVE SPACES TO LOG-LINE
+               STRING "WARNING: could not write audit history row for emp_id="
+                   WS-HIST-EMP-ID
+                   DELIMITED BY SIZE INTO LOG-LINE
+               END-STRING
+               WRITE LOG-LINE
+           END-IF.
+           EXIT.
+
+       OPEN-DB-RETRY.
+      *> Same busy/locked retry treatment as the interactive program,
+      *> since the batch load can run alongside a user session.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "my_sqlite3_open"
+                                   USING BY REFERENCE DB-NAME
+                                         BY REFERENCE DB
+                                   RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       EXEC-SQL-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "my_sqlite3_exec"
+                                  USING BY VALUE DB
+                                        BY REFERENCE SQL
+                                        BY VALUE 0 BY VALUE 0 BY VALUE 0
+                                  RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       PREPARE-SQL-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "sqlite3_prepare_v2"
+                                       USING BY VALUE DB
+                                             BY REFERENCE SQL
+                                             BY VALUE -1
+                                             BY REFERENCE STMT
+                                             BY VALUE 0
+                                       RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       STEP-SQL-RETRY.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "sqlite3_step"   USING BY REFERENCE STMT RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
