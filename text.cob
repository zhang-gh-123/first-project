@@ -1,183 +1,979 @@
-       >>SOURCE FORMAT FREE
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEE-MANAGEMENT-DB.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 DB               USAGE POINTER.
-       01 STMT             USAGE POINTER.
-       01 RETCODE          PIC S9(9) COMP-5.
-       01 SQL              PIC X(512).
-       01 MENU-OPTION      PIC 9 VALUE 0.
-       01 WS-SEARCH-ID     PIC 9(5) VALUE ZERO.
-       01 END-FLAG         PIC X VALUE "N".
-       01 FOUND-FLAG       PIC X VALUE "N".
-
-       01 WS-EMP-DATA.
-           05 WS-EMP-ID      PIC 9(5).
-           05 WS-EMP-NAME    PIC X(20).
-           05 WS-EMP-DEPT    PIC X(15).
-           05 WS-EMP-AGE     PIC 99.
-           05 WS-EMP-GENDER  PIC X(6).
-
-       01 VALUE-TEXT       PIC X(64).
-
-       01 MSG-MENU          PIC X(80)
-           VALUE "1.�o�^  2.����  3.�ꗗ  9.�I�� �� ".
-       01 MSG-END           PIC X(40)
-           VALUE "�V�X�e�����I�����܂��B".
-       01 MSG-INVALID       PIC X(40)
-           VALUE "�����ȑI���ł��B�ē��͂��Ă��������B".
-           
-       01 DB-NAME PIC X(64) VALUE "employee.db".    
-
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           DISPLAY " �Ј��Ǘ��V�X�e���iSQLite�j".
-
-           CALL "my_sqlite3_open" 
-                               USING BY REFERENCE DB-NAME
-                                     BY REFERENCE DB
-                               RETURNING RETCODE.
-           IF RETCODE NOT = 0
-               DISPLAY "�f�[�^�x�[�X�ڑ��G���["
-               STOP RUN
-           END-IF.
-
-           MOVE "CREATE TABLE IF NOT EXISTS employee (" &
-                "emp_id INTEGER PRIMARY KEY, emp_name TEXT, emp_dept TEXT, emp_age INTEGER, emp_gender TEXT);" 
-                TO SQL.
-           CALL "my_sqlite3_exec" 
-                              USING BY VALUE DB
-                                    BY REFERENCE SQL
-                                    BY VALUE 0 BY VALUE 0 BY VALUE 0
-                              RETURNING RETCODE.
-           IF RETCODE NOT = 0
-               DISPLAY "�e�[�u���������G���["
-               STOP RUN
-           END-IF.
-
-           PERFORM UNTIL END-FLAG = "Y"
-               DISPLAY MSG-MENU
-               ACCEPT MENU-OPTION
-               EVALUATE MENU-OPTION
-                   WHEN 1
-                       PERFORM REGISTER-EMPLOYEE
-                   WHEN 2
-                       PERFORM SEARCH-EMPLOYEE
-                   WHEN 3
-                       PERFORM LIST-EMPLOYEE
-                   WHEN 9
-                       MOVE "Y" TO END-FLAG
-                   WHEN OTHER
-                       DISPLAY MSG-INVALID
-               END-EVALUATE
-           END-PERFORM.
-
-           DISPLAY MSG-END.
-           CALL "my_sqlite3_close"   USING BY VALUE DB.
-           STOP RUN.
-
-       REGISTER-EMPLOYEE.
-           DISPLAY "�Ј��ԍ�����͂��Ă��������F" WITH NO ADVANCING
-           ACCEPT WS-EMP-ID
-           DISPLAY "��������͂��Ă��������F" WITH NO ADVANCING
-           ACCEPT WS-EMP-NAME
-           DISPLAY "��������͂��Ă��������F" WITH NO ADVANCING
-           ACCEPT WS-EMP-DEPT
-           DISPLAY "�N�����͂��Ă��������F" WITH NO ADVANCING
-           ACCEPT WS-EMP-AGE
-           DISPLAY "���ʁi�j/���j����͂��Ă��������F" WITH NO ADVANCING
-           ACCEPT WS-EMP-GENDER
-
-           STRING "INSERT INTO employee (emp_id, emp_name, emp_dept, emp_age, emp_gender) VALUES ("
-               FUNCTION NUMVAL-C (WS-EMP-ID) DELIMITED BY SIZE
-               ", '" WS-EMP-NAME "', '" WS-EMP-DEPT "', "
-               FUNCTION NUMVAL-C (WS-EMP-AGE)
-               ", '" WS-EMP-GENDER "');"
-               DELIMITED BY SIZE INTO SQL
-           END-STRING.
-
-           CALL "my_sqlite3_exec" 
-                              USING BY VALUE DB
-                                    BY REFERENCE SQL
-                                    BY VALUE 0 BY VALUE 0 BY VALUE 0
-                              RETURNING RETCODE.
-           IF RETCODE = 0
-               DISPLAY "�o�^���������܂����B"
-           ELSE
-               DISPLAY "�o�^�G���[�B"
-           END-IF.
-           EXIT.
-
-       SEARCH-EMPLOYEE.
-           DISPLAY "��������Ј��ԍ�����͂��Ă��������F" WITH NO ADVANCING
-           ACCEPT WS-SEARCH-ID
-
-           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender FROM employee WHERE emp_id=" TO SQL
-           STRING SQL FUNCTION NUMVAL-C (WS-SEARCH-ID) ";" DELIMITED BY SIZE INTO SQL END-STRING
-
-           CALL "sqlite3_prepare_v2" 
-                                   USING BY VALUE DB
-                                         BY REFERENCE SQL
-                                         BY VALUE -1
-                                         BY REFERENCE STMT
-                                         BY VALUE 0
-                                   RETURNING RETCODE.
-           IF RETCODE NOT = 0
-               DISPLAY "SQL�����G���["
-               EXIT
-           END-IF.
-
-           CALL "sqlite3_step"   USING BY REFERENCE STMT RETURNING RETCODE
-           IF RETCODE = 100
-               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
-               DISPLAY "�Ј��ԍ��F" VALUE-TEXT
-               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
-               DISPLAY "�����@�@�F" VALUE-TEXT
-               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
-               DISPLAY "�����@�@�F" VALUE-TEXT
-               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
-               DISPLAY "�N��@�@�F" VALUE-TEXT
-               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
-               DISPLAY "���ʁ@�@�F" VALUE-TEXT
-           ELSE
-               DISPLAY "�Y������Ј���������܂���ł����B"
-           END-IF.
-           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
-           EXIT.
-
-       LIST-EMPLOYEE.
-           DISPLAY "�Ј��ꗗ��\�����܂��F"
-           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender FROM employee;" TO SQL
-
-           CALL "sqlite3_prepare_v2" 
-                                   USING BY VALUE DB
-                                         BY REFERENCE SQL
-                                         BY VALUE -1
-                                         BY REFERENCE STMT
-                                         BY VALUE 0
-                                   RETURNING RETCODE.
-           IF RETCODE NOT = 0
-               DISPLAY "SQL�����G���["
-               EXIT
-           END-IF.
-
-           PERFORM UNTIL RETCODE NOT = 100
-               CALL "sqlite3_step"   USING BY REFERENCE STMT RETURNING RETCODE
-               IF RETCODE = 100
-                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
-                   DISPLAY "�Ј��ԍ��F" VALUE-TEXT
-                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
-                   DISPLAY "�����@�@�F" VALUE-TEXT
-                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
-                   DISPLAY "�����@�@�F" VALUE-TEXT
-                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
-                   DISPLAY "�N��@�@�F" VALUE-TEXT
-                   CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
-                   DISPLAY "���ʁ@�@�F" VALUE-TEXT
-               END-IF
-           END-PERFORM.
-
-           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
-           EXIT.
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MANAGEMENT-DB.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE ASSIGN TO "dept_roster.txt"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-FILE.
+       01 PRINT-LINE        PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 DB               USAGE POINTER.
+       01 STMT             USAGE POINTER.
+       01 RETCODE          PIC S9(9) COMP-5.
+       01 SQL              PIC X(512).
+       01 MENU-OPTION      PIC 9 VALUE 0.
+       01 WS-SEARCH-ID     PIC 9(5) VALUE ZERO.
+       01 END-FLAG         PIC X VALUE "N".
+       01 FOUND-FLAG       PIC X VALUE "N".
+
+       01 WS-EMP-DATA.
+           05 WS-EMP-ID      PIC 9(5).
+           05 WS-EMP-NAME    PIC X(20).
+           05 WS-EMP-DEPT    PIC X(15).
+               88 WS-VALID-DEPT   VALUE "SALES", "HR", "DEV", "FINANCE",
+                                         "ADMIN", "GENERAL".
+           05 WS-EMP-AGE     PIC 99.
+           05 WS-EMP-GENDER  PIC X(6).
+               88 WS-VALID-GENDER VALUE "M", "F".
+           05 WS-EMP-HIRE-DATE PIC X(8).
+           05 WS-EMP-GRADE     PIC X(2).
+               88 WS-VALID-GRADE VALUE "G1", "G2", "G3", "G4", "G5".
+           05 WS-EMP-MGR-ID    PIC 9(5).
+
+       01 WS-VALID-FLAG     PIC X VALUE "Y".
+       01 WS-MIN-WORK-AGE   PIC 99 VALUE 18.
+       01 WS-MAX-WORK-AGE   PIC 99 VALUE 70.
+
+       01 WS-ID-OK-FLAG     PIC X VALUE "N".
+       01 WS-YN-ANSWER      PIC X VALUE SPACE.
+
+       01 WS-OLD-NAME       PIC X(20).
+       01 WS-OLD-DEPT       PIC X(15).
+       01 WS-OLD-AGE        PIC 99.
+       01 WS-OLD-GENDER     PIC X(6).
+       01 WS-OLD-HIRE-DATE  PIC X(8).
+       01 WS-OLD-GRADE      PIC X(2).
+       01 WS-OLD-MGR-ID     PIC 9(5).
+       01 WS-MGR-ID-INPUT   PIC X(5).
+
+       01 WS-RETIRE-DATE    PIC X(8).
+
+       01 WS-PREV-DEPT      PIC X(15) VALUE SPACES.
+       01 WS-DEPT-COUNT     PIC 9(5)  VALUE ZERO.
+       01 WS-RPT-ID         PIC X(10).
+       01 WS-RPT-NAME       PIC X(20).
+       01 WS-RPT-DEPT       PIC X(15).
+       01 WS-RPT-AGE        PIC X(10).
+       01 WS-RPT-GENDER     PIC X(10).
+       01 WS-RPT-HIRE-DATE  PIC X(10).
+       01 WS-RPT-GRADE      PIC X(10).
+       01 WS-RPT-MGR-ID     PIC X(10).
+
+       01 WS-CURRENT-DATE      PIC X(8).
+       01 WS-DATE-DIFF-DAYS    PIC S9(8).
+       01 WS-TENURE-YEARS      PIC 9(3).
+       01 WS-TENURE-HIT-COUNT  PIC 9(5) VALUE ZERO.
+
+       01 WS-CRIT-NAME       PIC X(20).
+       01 WS-CRIT-DEPT       PIC X(15).
+       01 WS-CRIT-AGE-FROM   PIC 99.
+       01 WS-CRIT-AGE-TO     PIC 99.
+       01 WS-CRIT-HIT-COUNT  PIC 9(5).
+       01 WS-QUOTE-COUNT      PIC 9(3).
+
+       01 WS-OPERATOR-ID     PIC X(10) VALUE SPACES.
+       01 WS-HIST-EMP-ID     PIC 9(5).
+       01 WS-HIST-FIELD      PIC X(20).
+       01 WS-HIST-OLD        PIC X(64).
+       01 WS-HIST-NEW        PIC X(64).
+       01 WS-HIST-TS         PIC X(21).
+
+       01 SQLITE-BUSY        PIC S9(9) COMP-5 VALUE 5.
+       01 SQLITE-LOCKED      PIC S9(9) COMP-5 VALUE 6.
+       01 WS-RETRY-COUNT     PIC 9(2) VALUE 0.
+       01 WS-MAX-RETRIES     PIC 9(2) VALUE 5.
+       01 WS-WAIT-SECONDS    PIC 9   VALUE 1.
+
+       01 VALUE-TEXT       PIC X(64).
+
+       01 MSG-MENU          PIC X(80)
+           VALUE "1.Reg 2.Search 3.List 4.Update 5.Retire 6.DeptRpt 7.Criteria 8.Tenure 9.Exit".
+       01 MSG-END           PIC X(40)
+           VALUE "�V�X�e�����I�����܂��B".
+       01 MSG-INVALID       PIC X(40)
+           VALUE "�����ȑI���ł��B�ē��͂��Ă��������B".
+           
+       01 DB-NAME PIC X(64) VALUE "employee.db".    
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY " �Ј��Ǘ��V�X�e���iSQLite�j".
+
+           PERFORM OPEN-DB-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "�f�[�^�x�[�X�ڑ��G���["
+               STOP RUN
+           END-IF.
+
+           MOVE "CREATE TABLE IF NOT EXISTS employee (" &
+                "emp_id INTEGER PRIMARY KEY, emp_name TEXT, emp_dept TEXT, emp_age INTEGER, emp_gender TEXT, " &
+                "emp_status TEXT DEFAULT 'ACTIVE', retirement_date TEXT, " &
+                "hire_date TEXT, salary_grade TEXT, manager_id INTEGER);"
+                TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "�e�[�u���������G���["
+               STOP RUN
+           END-IF.
+
+      *> Add EMP-STATUS/retirement-date to a table created before this
+      *> version, when the CREATE TABLE above was skipped as already
+      *> existing.  A failure here just means the columns are already
+      *> present, so the RETCODE is not checked.
+           MOVE "ALTER TABLE employee ADD COLUMN emp_status TEXT DEFAULT 'ACTIVE';" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN retirement_date TEXT;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+      *> Same upgrade-in-place treatment for the hire date/salary
+      *> grade/manager fields added in this version.
+           MOVE "ALTER TABLE employee ADD COLUMN hire_date TEXT;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN salary_grade TEXT;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "ALTER TABLE employee ADD COLUMN manager_id INTEGER;" TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+
+           MOVE "CREATE TABLE IF NOT EXISTS employee_history (" &
+                "history_id INTEGER PRIMARY KEY AUTOINCREMENT, emp_id INTEGER, " &
+                "field_name TEXT, old_value TEXT, new_value TEXT, " &
+                "operator_id TEXT, changed_at TEXT);"
+                TO SQL.
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "�e�[�u���������G���["
+               STOP RUN
+           END-IF.
+
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "Operator ID: " WITH NO ADVANCING
+               ACCEPT WS-OPERATOR-ID
+               MOVE "Y" TO WS-VALID-FLAG
+               MOVE ZERO TO WS-QUOTE-COUNT
+               INSPECT WS-OPERATOR-ID TALLYING WS-QUOTE-COUNT FOR ALL "'"
+               IF WS-OPERATOR-ID = SPACES OR WS-QUOTE-COUNT > 0
+                   DISPLAY "Invalid data: operator ID cannot be blank or contain a quote character."
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-PERFORM.
+
+           PERFORM UNTIL END-FLAG = "Y"
+               DISPLAY MSG-MENU
+               ACCEPT MENU-OPTION
+               EVALUATE MENU-OPTION
+                   WHEN 1
+                       PERFORM REGISTER-EMPLOYEE
+                   WHEN 2
+                       PERFORM SEARCH-EMPLOYEE
+                   WHEN 3
+                       PERFORM LIST-EMPLOYEE
+                   WHEN 4
+                       PERFORM UPDATE-EMPLOYEE
+                   WHEN 5
+                       PERFORM RETIRE-EMPLOYEE
+                   WHEN 6
+                       PERFORM EXPORT-DEPT-REPORT
+                   WHEN 7
+                       PERFORM SEARCH-EMPLOYEE-CRITERIA
+                   WHEN 8
+                       PERFORM TENURE-REPORT
+                   WHEN 9
+                       MOVE "Y" TO END-FLAG
+                   WHEN OTHER
+                       DISPLAY MSG-INVALID
+               END-EVALUATE
+           END-PERFORM.
+
+           DISPLAY MSG-END.
+           CALL "my_sqlite3_close"   USING BY VALUE DB.
+           STOP RUN.
+
+       REGISTER-EMPLOYEE.
+           MOVE "N" TO WS-ID-OK-FLAG
+           PERFORM UNTIL WS-ID-OK-FLAG = "Y"
+               DISPLAY "Employee number: " WITH NO ADVANCING
+               ACCEPT WS-EMP-ID
+               PERFORM CHECK-DUPLICATE-EMP-ID
+           END-PERFORM.
+
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "Name: " WITH NO ADVANCING
+               ACCEPT WS-EMP-NAME
+               DISPLAY "Department: " WITH NO ADVANCING
+               ACCEPT WS-EMP-DEPT
+               DISPLAY "Age: " WITH NO ADVANCING
+               ACCEPT WS-EMP-AGE
+               DISPLAY "Gender (M/F): " WITH NO ADVANCING
+               ACCEPT WS-EMP-GENDER
+               DISPLAY "Hire date (YYYYMMDD): " WITH NO ADVANCING
+               ACCEPT WS-EMP-HIRE-DATE
+               DISPLAY "Salary grade (G1-G5): " WITH NO ADVANCING
+               ACCEPT WS-EMP-GRADE
+               DISPLAY "Manager's employee number (0 = none): " WITH NO ADVANCING
+               ACCEPT WS-EMP-MGR-ID
+               PERFORM VALIDATE-EMPLOYEE-DATA
+           END-PERFORM.
+
+           STRING "INSERT INTO employee (emp_id, emp_name, emp_dept, emp_age, emp_gender, "
+               "hire_date, salary_grade, manager_id) VALUES ("
+               WS-EMP-ID DELIMITED BY SIZE
+               ", '" WS-EMP-NAME "', '" WS-EMP-DEPT "', "
+               WS-EMP-AGE
+               ", '" WS-EMP-GENDER "', '" WS-EMP-HIRE-DATE "', '" WS-EMP-GRADE "', "
+               WS-EMP-MGR-ID ");"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE = 0
+               DISPLAY "Registration complete."
+               MOVE WS-EMP-ID TO WS-HIST-EMP-ID
+               MOVE "emp_name" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-NAME TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "emp_dept" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-DEPT TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "emp_age" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-AGE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "emp_gender" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-GENDER TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "hire_date" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-HIRE-DATE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "salary_grade" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-GRADE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "manager_id" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-EMP-MGR-ID TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+           ELSE
+               DISPLAY "Registration error."
+           END-IF.
+           EXIT.
+
+       SEARCH-EMPLOYEE.
+           DISPLAY "��������Ј��ԍ�����͂��Ă��������F" WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender, " &
+                "hire_date, salary_grade, manager_id FROM employee WHERE emp_id=" TO SQL
+           STRING SQL WS-SEARCH-ID " AND emp_status='ACTIVE';" DELIMITED BY SIZE INTO SQL END-STRING
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL�����G���["
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           IF RETCODE = 100
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+               DISPLAY "�Ј��ԍ��F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+               DISPLAY "�����@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+               DISPLAY "�����@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
+               DISPLAY "�N��@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
+               DISPLAY "���ʁ@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 5 BY REFERENCE VALUE-TEXT
+               DISPLAY "Hire date : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 6 BY REFERENCE VALUE-TEXT
+               DISPLAY "Grade     : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 7 BY REFERENCE VALUE-TEXT
+               DISPLAY "Manager ID: " VALUE-TEXT
+           ELSE
+               DISPLAY "�Y������Ј���������܂���ł����B"
+           END-IF.
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           EXIT.
+
+       LIST-EMPLOYEE.
+           DISPLAY "�Ј��ꗗ��\�����܂��F"
+           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender, " &
+                "hire_date, salary_grade, manager_id FROM employee WHERE emp_status='ACTIVE';" TO SQL
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL�����G���["
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           PERFORM UNTIL RETCODE NOT = 100
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+               DISPLAY "�Ј��ԍ��F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+               DISPLAY "�����@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+               DISPLAY "�����@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
+               DISPLAY "�N��@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
+               DISPLAY "���ʁ@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 5 BY REFERENCE VALUE-TEXT
+               DISPLAY "Hire date : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 6 BY REFERENCE VALUE-TEXT
+               DISPLAY "Grade     : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 7 BY REFERENCE VALUE-TEXT
+               DISPLAY "Manager ID: " VALUE-TEXT
+               PERFORM STEP-SQL-RETRY
+           END-PERFORM.
+
+           IF RETCODE NOT = 101
+               DISPLAY "Warning: database was busy - list may be incomplete."
+           END-IF.
+
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           EXIT.
+
+       UPDATE-EMPLOYEE.
+           DISPLAY "Employee number to update: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender, " &
+                "hire_date, salary_grade, manager_id FROM employee WHERE emp_id=" TO SQL
+           STRING SQL WS-SEARCH-ID " AND emp_status='ACTIVE';" DELIMITED BY SIZE INTO SQL END-STRING
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           IF RETCODE NOT = 100
+               DISPLAY "No matching employee found."
+               CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+               EXIT PARAGRAPH
+           END-IF.
+
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+           MOVE VALUE-TEXT TO WS-EMP-NAME
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+           MOVE VALUE-TEXT TO WS-EMP-DEPT
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
+           MOVE FUNCTION NUMVAL (VALUE-TEXT) TO WS-EMP-AGE
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
+           MOVE VALUE-TEXT TO WS-EMP-GENDER
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 5 BY REFERENCE VALUE-TEXT
+           MOVE VALUE-TEXT TO WS-EMP-HIRE-DATE
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 6 BY REFERENCE VALUE-TEXT
+           MOVE VALUE-TEXT TO WS-EMP-GRADE
+           CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 7 BY REFERENCE VALUE-TEXT
+           MOVE FUNCTION NUMVAL (VALUE-TEXT) TO WS-EMP-MGR-ID
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+
+           MOVE WS-EMP-NAME      TO WS-OLD-NAME
+           MOVE WS-EMP-DEPT      TO WS-OLD-DEPT
+           MOVE WS-EMP-AGE       TO WS-OLD-AGE
+           MOVE WS-EMP-GENDER    TO WS-OLD-GENDER
+           MOVE WS-EMP-HIRE-DATE TO WS-OLD-HIRE-DATE
+           MOVE WS-EMP-GRADE     TO WS-OLD-GRADE
+           MOVE WS-EMP-MGR-ID    TO WS-OLD-MGR-ID
+
+           MOVE "N" TO WS-VALID-FLAG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY "Current name  [" WS-OLD-NAME "] - new name (blank = keep): " WITH NO ADVANCING
+               ACCEPT WS-EMP-NAME
+               IF WS-EMP-NAME = SPACES
+                   MOVE WS-OLD-NAME TO WS-EMP-NAME
+               END-IF
+
+               DISPLAY "Current dept  [" WS-OLD-DEPT "] - new dept (blank = keep): " WITH NO ADVANCING
+               ACCEPT WS-EMP-DEPT
+               IF WS-EMP-DEPT = SPACES
+                   MOVE WS-OLD-DEPT TO WS-EMP-DEPT
+               END-IF
+
+               DISPLAY "Current age   [" WS-OLD-AGE "] - new age (0 = keep): " WITH NO ADVANCING
+               ACCEPT WS-EMP-AGE
+               IF WS-EMP-AGE = 0
+                   MOVE WS-OLD-AGE TO WS-EMP-AGE
+               END-IF
+
+               DISPLAY "Current sex   [" WS-OLD-GENDER "] - new sex (blank = keep): " WITH NO ADVANCING
+               ACCEPT WS-EMP-GENDER
+               IF WS-EMP-GENDER = SPACES
+                   MOVE WS-OLD-GENDER TO WS-EMP-GENDER
+               END-IF
+
+               DISPLAY "Current hire date [" WS-OLD-HIRE-DATE "] - new hire date (blank = keep): " WITH NO ADVANCING
+               ACCEPT WS-EMP-HIRE-DATE
+               IF WS-EMP-HIRE-DATE = SPACES
+                   MOVE WS-OLD-HIRE-DATE TO WS-EMP-HIRE-DATE
+               END-IF
+
+               DISPLAY "Current grade [" WS-OLD-GRADE "] - new grade (blank = keep): " WITH NO ADVANCING
+               ACCEPT WS-EMP-GRADE
+               IF WS-EMP-GRADE = SPACES
+                   MOVE WS-OLD-GRADE TO WS-EMP-GRADE
+               END-IF
+
+               DISPLAY "Current manager ID [" WS-OLD-MGR-ID "] - new manager ID (blank = keep, 0 = none): " WITH NO ADVANCING
+               MOVE SPACES TO WS-MGR-ID-INPUT
+               ACCEPT WS-MGR-ID-INPUT
+               IF WS-MGR-ID-INPUT = SPACES
+                   MOVE WS-OLD-MGR-ID TO WS-EMP-MGR-ID
+               ELSE
+                   MOVE FUNCTION NUMVAL (WS-MGR-ID-INPUT) TO WS-EMP-MGR-ID
+               END-IF
+
+               PERFORM VALIDATE-EMPLOYEE-DATA
+           END-PERFORM.
+
+           STRING "UPDATE employee SET emp_name='" WS-EMP-NAME
+               "', emp_dept='" WS-EMP-DEPT
+               "', emp_age=" WS-EMP-AGE
+               ", emp_gender='" WS-EMP-GENDER
+               "', hire_date='" WS-EMP-HIRE-DATE
+               "', salary_grade='" WS-EMP-GRADE
+               "', manager_id=" WS-EMP-MGR-ID
+               " WHERE emp_id=" WS-SEARCH-ID ";"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE = 0
+               DISPLAY "Employee updated successfully."
+               MOVE WS-SEARCH-ID TO WS-HIST-EMP-ID
+               IF WS-EMP-NAME NOT = WS-OLD-NAME
+                   MOVE "emp_name" TO WS-HIST-FIELD
+                   MOVE WS-OLD-NAME TO WS-HIST-OLD
+                   MOVE WS-EMP-NAME TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF WS-EMP-DEPT NOT = WS-OLD-DEPT
+                   MOVE "emp_dept" TO WS-HIST-FIELD
+                   MOVE WS-OLD-DEPT TO WS-HIST-OLD
+                   MOVE WS-EMP-DEPT TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF WS-EMP-AGE NOT = WS-OLD-AGE
+                   MOVE "emp_age" TO WS-HIST-FIELD
+                   MOVE WS-OLD-AGE TO WS-HIST-OLD
+                   MOVE WS-EMP-AGE TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF WS-EMP-GENDER NOT = WS-OLD-GENDER
+                   MOVE "emp_gender" TO WS-HIST-FIELD
+                   MOVE WS-OLD-GENDER TO WS-HIST-OLD
+                   MOVE WS-EMP-GENDER TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF WS-EMP-HIRE-DATE NOT = WS-OLD-HIRE-DATE
+                   MOVE "hire_date" TO WS-HIST-FIELD
+                   MOVE WS-OLD-HIRE-DATE TO WS-HIST-OLD
+                   MOVE WS-EMP-HIRE-DATE TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF WS-EMP-GRADE NOT = WS-OLD-GRADE
+                   MOVE "salary_grade" TO WS-HIST-FIELD
+                   MOVE WS-OLD-GRADE TO WS-HIST-OLD
+                   MOVE WS-EMP-GRADE TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+               IF WS-EMP-MGR-ID NOT = WS-OLD-MGR-ID
+                   MOVE "manager_id" TO WS-HIST-FIELD
+                   MOVE WS-OLD-MGR-ID TO WS-HIST-OLD
+                   MOVE WS-EMP-MGR-ID TO WS-HIST-NEW
+                   PERFORM WRITE-HISTORY-ROW
+               END-IF
+           ELSE
+               DISPLAY "Update error."
+           END-IF.
+           EXIT.
+
+       RETIRE-EMPLOYEE.
+           DISPLAY "Employee number to retire: " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ID
+
+           MOVE "SELECT emp_id FROM employee WHERE emp_id=" TO SQL
+           STRING SQL WS-SEARCH-ID " AND emp_status='ACTIVE';" DELIMITED BY SIZE INTO SQL END-STRING
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           IF RETCODE NOT = 100
+               DISPLAY "No active employee found with that number."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RETIRE-DATE
+
+           STRING "UPDATE employee SET emp_status='RETIRED', retirement_date='" WS-RETIRE-DATE
+               "' WHERE emp_id=" WS-SEARCH-ID ";"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE = 0
+               DISPLAY "Employee retired."
+               MOVE WS-SEARCH-ID TO WS-HIST-EMP-ID
+               MOVE "emp_status" TO WS-HIST-FIELD
+               MOVE "ACTIVE" TO WS-HIST-OLD
+               MOVE "RETIRED" TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+               MOVE "retirement_date" TO WS-HIST-FIELD
+               MOVE SPACES TO WS-HIST-OLD
+               MOVE WS-RETIRE-DATE TO WS-HIST-NEW
+               PERFORM WRITE-HISTORY-ROW
+           ELSE
+               DISPLAY "Retire error."
+           END-IF.
+           EXIT.
+
+       EXPORT-DEPT-REPORT.
+           OPEN OUTPUT PRINT-FILE
+           MOVE SPACES TO WS-PREV-DEPT
+           MOVE 0 TO WS-DEPT-COUNT
+
+           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender " &
+                "FROM employee WHERE emp_status='ACTIVE' ORDER BY emp_dept, emp_id;" TO SQL
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error"
+               CLOSE PRINT-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "Department Roster Report" TO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE
+
+           PERFORM STEP-SQL-RETRY
+           PERFORM UNTIL RETCODE NOT = 100
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+               MOVE VALUE-TEXT TO WS-RPT-ID
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+               MOVE VALUE-TEXT TO WS-RPT-NAME
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+               MOVE VALUE-TEXT TO WS-RPT-DEPT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
+               MOVE VALUE-TEXT TO WS-RPT-AGE
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
+               MOVE VALUE-TEXT TO WS-RPT-GENDER
+
+               IF WS-RPT-DEPT NOT = WS-PREV-DEPT
+                   IF WS-PREV-DEPT NOT = SPACES
+                       PERFORM WRITE-DEPT-SUBTOTAL
+                   END-IF
+                   MOVE WS-RPT-DEPT TO WS-PREV-DEPT
+                   MOVE 0 TO WS-DEPT-COUNT
+                   MOVE SPACES TO PRINT-LINE
+                   STRING "Department: " WS-PREV-DEPT DELIMITED BY SIZE INTO PRINT-LINE
+                   WRITE PRINT-LINE
+               END-IF
+
+               ADD 1 TO WS-DEPT-COUNT
+               MOVE SPACES TO PRINT-LINE
+               STRING "  " WS-RPT-ID "  " WS-RPT-NAME "  " WS-RPT-AGE "  " WS-RPT-GENDER
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+
+               PERFORM STEP-SQL-RETRY
+           END-PERFORM.
+
+           IF WS-PREV-DEPT NOT = SPACES
+               PERFORM WRITE-DEPT-SUBTOTAL
+           END-IF.
+
+           IF RETCODE NOT = 101
+               MOVE SPACES TO PRINT-LINE
+               STRING "WARNING: database was busy - report may be incomplete."
+                   DELIMITED BY SIZE INTO PRINT-LINE
+               WRITE PRINT-LINE
+               DISPLAY "Warning: database was busy - report may be incomplete."
+           END-IF.
+
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           CLOSE PRINT-FILE
+           DISPLAY "Department roster report written to dept_roster.txt".
+           EXIT.
+
+       WRITE-DEPT-SUBTOTAL.
+           MOVE SPACES TO PRINT-LINE
+           STRING "  Subtotal for " WS-PREV-DEPT ": " WS-DEPT-COUNT " employee(s)"
+               DELIMITED BY SIZE INTO PRINT-LINE
+           WRITE PRINT-LINE
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+           EXIT.
+
+       SEARCH-EMPLOYEE-CRITERIA.
+           MOVE SPACES TO WS-CRIT-NAME WS-CRIT-DEPT
+           MOVE ZERO   TO WS-CRIT-AGE-FROM WS-CRIT-AGE-TO WS-CRIT-HIT-COUNT
+
+           DISPLAY "Name contains (blank = any): " WITH NO ADVANCING
+           ACCEPT WS-CRIT-NAME
+           DISPLAY "Department contains (blank = any): " WITH NO ADVANCING
+           ACCEPT WS-CRIT-DEPT
+           DISPLAY "Minimum age (0 = any): " WITH NO ADVANCING
+           ACCEPT WS-CRIT-AGE-FROM
+           DISPLAY "Maximum age (0 = any): " WITH NO ADVANCING
+           ACCEPT WS-CRIT-AGE-TO
+
+           MOVE ZERO TO WS-QUOTE-COUNT
+           INSPECT WS-CRIT-NAME TALLYING WS-QUOTE-COUNT FOR ALL "'"
+           INSPECT WS-CRIT-DEPT TALLYING WS-QUOTE-COUNT FOR ALL "'"
+           IF WS-QUOTE-COUNT > 0
+               DISPLAY "Invalid data: name/department cannot contain a quote character."
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE "SELECT emp_id, emp_name, emp_dept, emp_age, emp_gender, " &
+                "hire_date, salary_grade, manager_id FROM employee WHERE emp_status='ACTIVE'" TO SQL
+
+           IF WS-CRIT-NAME NOT = SPACES
+               STRING FUNCTION TRIM (SQL) DELIMITED BY SIZE
+                   " AND emp_name LIKE '%" DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-CRIT-NAME) DELIMITED BY SIZE
+                   "%'" DELIMITED BY SIZE
+                   INTO SQL
+               END-STRING
+           END-IF
+
+           IF WS-CRIT-DEPT NOT = SPACES
+               STRING FUNCTION TRIM (SQL) DELIMITED BY SIZE
+                   " AND emp_dept LIKE '%" DELIMITED BY SIZE
+                   FUNCTION TRIM (WS-CRIT-DEPT) DELIMITED BY SIZE
+                   "%'" DELIMITED BY SIZE
+                   INTO SQL
+               END-STRING
+           END-IF
+
+           IF WS-CRIT-AGE-FROM NOT = ZERO
+               STRING FUNCTION TRIM (SQL) DELIMITED BY SIZE
+                   " AND emp_age >= " DELIMITED BY SIZE
+                   WS-CRIT-AGE-FROM DELIMITED BY SIZE
+                   INTO SQL
+               END-STRING
+           END-IF
+
+           IF WS-CRIT-AGE-TO NOT = ZERO
+               STRING FUNCTION TRIM (SQL) DELIMITED BY SIZE
+                   " AND emp_age <= " DELIMITED BY SIZE
+                   WS-CRIT-AGE-TO DELIMITED BY SIZE
+                   INTO SQL
+               END-STRING
+           END-IF
+
+           STRING FUNCTION TRIM (SQL) DELIMITED BY SIZE ";" DELIMITED BY SIZE INTO SQL END-STRING.
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           PERFORM UNTIL RETCODE NOT = 100
+               ADD 1 TO WS-CRIT-HIT-COUNT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+               DISPLAY "�Ј��ԍ��F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+               DISPLAY "�����@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+               DISPLAY "�����@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 3 BY REFERENCE VALUE-TEXT
+               DISPLAY "�N��@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 4 BY REFERENCE VALUE-TEXT
+               DISPLAY "���ʁ@�@�F" VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 5 BY REFERENCE VALUE-TEXT
+               DISPLAY "Hire date : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 6 BY REFERENCE VALUE-TEXT
+               DISPLAY "Grade     : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 7 BY REFERENCE VALUE-TEXT
+               DISPLAY "Manager ID: " VALUE-TEXT
+               PERFORM STEP-SQL-RETRY
+           END-PERFORM.
+
+           IF RETCODE NOT = 101
+               DISPLAY "Warning: database was busy - results may be incomplete."
+           END-IF.
+
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           IF WS-CRIT-HIT-COUNT = ZERO
+               DISPLAY "No employees matched the given criteria."
+           END-IF.
+           EXIT.
+
+       TENURE-REPORT.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+           MOVE ZERO TO WS-TENURE-HIT-COUNT
+
+           MOVE "SELECT emp_id, emp_name, hire_date FROM employee " &
+                "WHERE emp_status='ACTIVE' AND hire_date IS NOT NULL " &
+                "AND hire_date <> '' ORDER BY hire_date;" TO SQL
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error"
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "----- Employee Tenure Report -----"
+
+           PERFORM STEP-SQL-RETRY
+           PERFORM UNTIL RETCODE NOT = 100
+               ADD 1 TO WS-TENURE-HIT-COUNT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+               DISPLAY "Emp ID    : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 1 BY REFERENCE VALUE-TEXT
+               DISPLAY "Name      : " VALUE-TEXT
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 2 BY REFERENCE VALUE-TEXT
+               MOVE VALUE-TEXT (1:8) TO WS-RPT-HIRE-DATE
+               DISPLAY "Hire date : " VALUE-TEXT
+
+               COMPUTE WS-DATE-DIFF-DAYS =
+                   FUNCTION INTEGER-OF-DATE (FUNCTION NUMVAL (WS-CURRENT-DATE))
+                   - FUNCTION INTEGER-OF-DATE (FUNCTION NUMVAL (WS-RPT-HIRE-DATE (1:8)))
+               COMPUTE WS-TENURE-YEARS = WS-DATE-DIFF-DAYS / 365
+               DISPLAY "Tenure    : " WS-TENURE-YEARS " years"
+               DISPLAY " "
+
+               PERFORM STEP-SQL-RETRY
+           END-PERFORM.
+
+           IF RETCODE NOT = 101
+               DISPLAY "Warning: database was busy - report may be incomplete."
+           END-IF.
+
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           IF WS-TENURE-HIT-COUNT = ZERO
+               DISPLAY "No employees with a recorded hire date."
+           END-IF.
+           EXIT.
+
+       VALIDATE-EMPLOYEE-DATA.
+           MOVE "Y" TO WS-VALID-FLAG
+
+           IF WS-EMP-NAME = SPACES
+               DISPLAY "Invalid data: name cannot be blank."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               MOVE ZERO TO WS-QUOTE-COUNT
+               INSPECT WS-EMP-NAME TALLYING WS-QUOTE-COUNT FOR ALL "'"
+               IF WS-QUOTE-COUNT > 0
+                   DISPLAY "Invalid data: name cannot contain a quote character."
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               AND (WS-EMP-AGE < WS-MIN-WORK-AGE OR WS-EMP-AGE > WS-MAX-WORK-AGE)
+               DISPLAY "Invalid data: age must be between " WS-MIN-WORK-AGE
+                   " and " WS-MAX-WORK-AGE "."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y" AND NOT WS-VALID-GENDER
+               DISPLAY "Invalid data: gender must be M or F."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y" AND NOT WS-VALID-DEPT
+               DISPLAY "Invalid data: department must be one of "
+                   "SALES, HR, DEV, FINANCE, ADMIN, GENERAL."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               AND (WS-EMP-HIRE-DATE = SPACES OR WS-EMP-HIRE-DATE NOT NUMERIC)
+               DISPLAY "Invalid data: hire date must be entered as YYYYMMDD."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF
+
+           IF WS-VALID-FLAG = "Y"
+               MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+               IF WS-EMP-HIRE-DATE (5:2) < "01" OR WS-EMP-HIRE-DATE (5:2) > "12"
+                   OR WS-EMP-HIRE-DATE (7:2) < "01" OR WS-EMP-HIRE-DATE (7:2) > "31"
+                   OR WS-EMP-HIRE-DATE > WS-CURRENT-DATE
+                   DISPLAY "Invalid data: hire date must be a real calendar "
+                       "date not later than today."
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+           END-IF
+
+           IF WS-VALID-FLAG = "Y" AND NOT WS-VALID-GRADE
+               DISPLAY "Invalid data: salary grade must be one of "
+                   "G1, G2, G3, G4, G5."
+               MOVE "N" TO WS-VALID-FLAG
+           END-IF.
+           EXIT.
+
+       CHECK-DUPLICATE-EMP-ID.
+           MOVE "N" TO WS-ID-OK-FLAG
+
+           MOVE "SELECT emp_id FROM employee WHERE emp_id=" TO SQL
+           STRING SQL WS-EMP-ID ";" DELIMITED BY SIZE INTO SQL END-STRING
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error - could not verify employee number."
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+
+           EVALUATE RETCODE
+               WHEN 100
+                   DISPLAY "Employee number is already in use."
+                   DISPLAY "Auto-assign next available number? (Y/N): " WITH NO ADVANCING
+                   ACCEPT WS-YN-ANSWER
+                   IF WS-YN-ANSWER = "Y" OR WS-YN-ANSWER = "y"
+                       PERFORM ASSIGN-NEXT-EMP-ID
+                       DISPLAY "Assigned employee number: " WS-EMP-ID
+                       MOVE "Y" TO WS-ID-OK-FLAG
+                   END-IF
+               WHEN 101
+                   MOVE "Y" TO WS-ID-OK-FLAG
+               WHEN OTHER
+                   DISPLAY "Database busy - could not verify employee number. Please retry."
+           END-EVALUATE.
+           EXIT.
+
+       ASSIGN-NEXT-EMP-ID.
+           MOVE "SELECT COALESCE(MAX(emp_id),0)+1 FROM employee;" TO SQL
+
+           PERFORM PREPARE-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "SQL prepare error"
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM STEP-SQL-RETRY
+           IF RETCODE = 100
+               CALL "sqlite3_column_text"   USING BY REFERENCE STMT BY VALUE 0 BY REFERENCE VALUE-TEXT
+               MOVE FUNCTION NUMVAL (VALUE-TEXT) TO WS-EMP-ID
+           END-IF.
+           CALL "sqlite3_finalize"   USING BY REFERENCE STMT
+           EXIT.
+
+       WRITE-HISTORY-ROW.
+           MOVE FUNCTION CURRENT-DATE (1:21) TO WS-HIST-TS
+
+           STRING "INSERT INTO employee_history "
+               "(emp_id, field_name, old_value, new_value, operator_id, changed_at) VALUES ("
+               WS-HIST-EMP-ID ", '"
+               FUNCTION TRIM (WS-HIST-FIELD) "', '"
+               FUNCTION TRIM (WS-HIST-OLD) "', '"
+               FUNCTION TRIM (WS-HIST-NEW) "', '"
+               FUNCTION TRIM (WS-OPERATOR-ID) "', '"
+               WS-HIST-TS "');"
+               DELIMITED BY SIZE INTO SQL
+           END-STRING.
+
+           PERFORM EXEC-SQL-RETRY.
+           IF RETCODE NOT = 0
+               DISPLAY "Warning: could not write audit history row."
+           END-IF.
+           EXIT.
+
+       EXEC-SQL-RETRY.
+      *> Retries a write built up in SQL when SQLite reports the
+      *> database as busy/locked, which happens when another user on
+      *> the floor is writing employee.db at the same moment.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "my_sqlite3_exec"
+                                  USING BY VALUE DB
+                                        BY REFERENCE SQL
+                                        BY VALUE 0 BY VALUE 0 BY VALUE 0
+                                  RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       OPEN-DB-RETRY.
+      *> Same retry treatment for the initial connection, which can
+      *> also see SQLITE_BUSY/SQLITE_LOCKED if another session on the
+      *> floor is mid-write when this one starts up.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "my_sqlite3_open"
+                                   USING BY REFERENCE DB-NAME
+                                         BY REFERENCE DB
+                                   RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       PREPARE-SQL-RETRY.
+      *> Same retry treatment for sqlite3_prepare_v2, called with SQL
+      *> already built up by the caller.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "sqlite3_prepare_v2"
+                                       USING BY VALUE DB
+                                             BY REFERENCE SQL
+                                             BY VALUE -1
+                                             BY REFERENCE STMT
+                                             BY VALUE 0
+                                       RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+       STEP-SQL-RETRY.
+      *> Same retry treatment for sqlite3_step, so a busy/locked read
+      *> mid-transaction does not kick the operator out of the menu.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM WITH TEST AFTER UNTIL
+               (RETCODE NOT = SQLITE-BUSY AND RETCODE NOT = SQLITE-LOCKED)
+               OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               CALL "sqlite3_step"   USING BY REFERENCE STMT RETURNING RETCODE
+               IF RETCODE = SQLITE-BUSY OR RETCODE = SQLITE-LOCKED
+                   ADD 1 TO WS-RETRY-COUNT
+                   CALL "C$SLEEP" USING WS-WAIT-SECONDS
+               END-IF
+           END-PERFORM.
+           EXIT.
